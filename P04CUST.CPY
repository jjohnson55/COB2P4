@@ -0,0 +1,23 @@
+      ******************************************************************
+      *COPYBOOK: P04CUST                                                *
+      *AUTHOR  : JOHN STEPHEN JOHNSON                                   *
+      *DATE    : 03/14/2023                                             *
+      *ABSTRACT: Named field layout for a CUST-LIST customer row, so    *
+      *          JOHNSON-P04-MAILING-LABELS and any future program      *
+      *          reading p04-cust-list.csv share one definition of the  *
+      *          columns instead of re-deriving offsets on their own.   *
+      ******************************************************************
+      *-----------------------------------------------------------------
+       01  WS-CUST-FIELDS.
+           03  WS-CUST-ID              PIC X(10).
+           03  WS-NAME                 PIC X(30).
+           03  WS-ADDRESS              PIC X(30).
+           03  WS-CITY                 PIC X(20).
+           03  WS-STATE                PIC X(02).
+           03  WS-ZIP                  PIC X(10).
+           03  WS-MAIL-PREF-FLAG       PIC X(01).
+               88  DO-NOT-MAIL                     VALUE 'D'.
+           03  WS-CARRIER-ROUTE        PIC X(04).
+           03  WS-MAIL-CLASS           PIC X(01).
+               88  FIRST-CLASS-MAIL                VALUE 'F'.
+               88  STANDARD-MAIL                    VALUE 'S'.
