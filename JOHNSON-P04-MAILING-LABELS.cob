@@ -12,43 +12,698 @@
        FILE-CONTROL.
            SELECT CUST-LIST  ASSIGN TO '..\p04-cust-list.csv'
                              ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT LABEL-FILE ASSIGN TO '..\p04-labels.txt'
+           SELECT LABEL-FILE-FC
+                             ASSIGN TO '..\p04-labels-firstclass.txt'
+                             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LABEL-FILE-BULK
+                             ASSIGN TO '..\p04-labels-bulk.txt'
+                             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO '..\P04-EXCEPTIONS.TXT'
+                             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE ASSIGN TO '..\p04-sort.tmp'.
+           SELECT CONTROL-FILE ASSIGN TO '..\p04-control.dat'
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS WS-CONTROL-FILE-STATUS.
+           SELECT SUMMARY-FILE ASSIGN TO '..\P04-RUN-SUMMARY.TXT'
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS WS-SUMMARY-FILE-STATUS.
+           SELECT RESTART-FILE ASSIGN TO '..\P04-RESTART.DAT'
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS WS-RESTART-FILE-STATUS.
+           SELECT RETURNED-MAIL-FILE
+                             ASSIGN TO '..\p04-returned-mail.csv'
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS WS-RETURNED-FILE-STATUS.
+           SELECT CUST-LIST-UPDATED-FILE
+                             ASSIGN TO '..\p04-cust-updated.csv'
                              ORGANIZATION IS LINE SEQUENTIAL.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
        FD  CUST-LIST.
-       01  CUST-REC                    PIC X(91).
-                                       
-       FD  LABEL-FILE.                  
-       01  LABEL-REC                   PIC X(80).
+       01  CUST-REC                    PIC X(98).
+
+       FD  CONTROL-FILE.
+       01  CONTROL-REC.
+           03  CTL-STOCK-TYPE          PIC X(01).
+           03  CTL-RUN-MODE            PIC X(01).
+
+       FD  RETURNED-MAIL-FILE.
+       01  RETURNED-MAIL-REC.
+           03  RTN-CUST-ID             PIC X(10).
+
+       FD  CUST-LIST-UPDATED-FILE.
+       01  CUST-LIST-UPDATED-REC       PIC X(98).
+
+       FD  SUMMARY-FILE.
+       01  SUMMARY-REC                 PIC X(100).
+
+       FD  RESTART-FILE.
+       01  RESTART-REC.
+           03  RST-CHECKPOINT-CTR      PIC 9(06).
+
+       FD  LABEL-FILE-FC.
+       01  LABEL-FC-REC                PIC X(80).
+
+       FD  LABEL-FILE-BULK.
+       01  LABEL-BULK-REC              PIC X(80).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-REC               PIC X(100).
+
+       SD  SORT-WORK-FILE.
+       01  SD-SORT-REC.
+           03  SD-HOUSEHOLD-KEY.
+               05  SD-ZIP              PIC X(10).
+               05  SD-ADDR-KEY         PIC X(50).
+           03  SD-MAIL-CLASS           PIC X(01).
+           03  SD-ORIG-REC-NBR         PIC 9(06).
+           03  SD-RAW-REC              PIC X(98).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01  WS-CTR                      PIC 9(6)    VALUE ZERO.
+       01  WS-INPUT-CTR                PIC 9(6)    VALUE ZERO.
+       01  WS-LABEL-CTR                PIC 9(6)    VALUE ZERO.
+       01  WS-EXCEPTION-CTR            PIC 9(6)    VALUE ZERO.
+       01  WS-DUP-CTR                  PIC 9(6)    VALUE ZERO.
+       01  WS-OPTOUT-CTR                PIC 9(6)    VALUE ZERO.
+       01  WS-FC-CTR                    PIC 9(6)    VALUE ZERO.
+       01  WS-BULK-CTR                  PIC 9(6)    VALUE ZERO.
        01  WS-FLAGS.
            03  WS-EOF-FLAG             PIC X       VALUE 'N'.
                88  EOF                             VALUE 'Y'.
+           03  WS-SORT-EOF-FLAG        PIC X       VALUE 'N'.
+               88  SORT-EOF                        VALUE 'Y'.
+           03  WS-VALID-FLAG           PIC X       VALUE 'Y'.
+               88  RECORD-VALID                    VALUE 'Y'.
+               88  RECORD-INVALID                  VALUE 'N'.
+           03  WS-RESTART-MODE-FLAG    PIC X       VALUE 'N'.
+               88  IN-RESTART-MODE                 VALUE 'Y'.
+           03  WS-SKIP-OUTPUT-FLAG     PIC X       VALUE 'N'.
+               88  SKIP-OUTPUT                     VALUE 'Y'.
+           03  WS-MATCH-FLAG           PIC X       VALUE 'N'.
+               88  MATCH-FOUND                     VALUE 'Y'.
+       01  WS-RESTART-FILE-STATUS      PIC X(02)   VALUE '00'.
+       01  WS-CONTROL-FILE-STATUS      PIC X(02)   VALUE '00'.
+       01  WS-SUMMARY-FILE-STATUS      PIC X(02)   VALUE '00'.
+       01  WS-RETURNED-FILE-STATUS     PIC X(02)   VALUE '00'.
+       01  WS-RUN-MODE                 PIC X(01)   VALUE 'L'.
+           88  LABEL-RUN-MODE                      VALUE 'L'.
+           88  UPDATE-RUN-MODE                     VALUE 'U'.
+      *-----------------------------------------------------------------
+      * WORKING FIELD HOLDING THE CURRENT RAW CSV ROW FOR PROCESSING
+      *-----------------------------------------------------------------
+       01  WS-RAW-REC                  PIC X(98).
+      *-----------------------------------------------------------------
+      * WORKING FIELDS FOR ZIP-PREFIX BUNDLE BREAKS
+      *-----------------------------------------------------------------
+       01  WS-PREV-ZIP-PFX-FC          PIC X(03)   VALUE SPACES.
+       01  WS-PREV-ZIP-PFX-BULK        PIC X(03)   VALUE SPACES.
+       01  WS-CUR-ZIP-PFX              PIC X(03)   VALUE SPACES.
+      *-----------------------------------------------------------------
+      * WORKING FIELDS FOR HOUSEHOLD-LEVEL DUPLICATE SUPPRESSION
+      *-----------------------------------------------------------------
+       01  WS-ADDR-KEY.
+           03  WS-ADDR-KEY-ADDR        PIC X(30).
+           03  WS-ADDR-KEY-CITY        PIC X(20).
+       01  WS-PREV-HOUSEHOLD-KEY       PIC X(60)   VALUE HIGH-VALUES.
+       01  WS-CUR-HOUSEHOLD-KEY        PIC X(60).
+       01  WS-ORIG-REC-NBR              PIC 9(06)   VALUE ZERO.
+      *-----------------------------------------------------------------
+      * NAMED FIELD BREAKOUT OF A CUST-LIST ROW - SHARED COPYBOOK
+      *-----------------------------------------------------------------
+       COPY P04CUST.
+       01  WS-FIELD-CNT                PIC 9(02)   VALUE ZERO.
+      *-----------------------------------------------------------------
+      * WORKING FIELDS FOR EXCEPTION REPORTING
+      *-----------------------------------------------------------------
+       01  WS-REASON-CODE              PIC X(02).
+           88  REASON-MISSING-FIELD                VALUE 'E1'.
+           88  REASON-EXTRA-FIELD                  VALUE 'E2'.
+           88  REASON-BLANK-ZIP                    VALUE 'E3'.
+       01  WS-REASON-TEXT               PIC X(40).
+       01  WS-EXCEPTION-LINE.
+           03  WS-EXC-REC-NBR          PIC 9(06).
+           03  FILLER                  PIC X(02)   VALUE SPACES.
+           03  WS-EXC-CODE             PIC X(02).
+           03  FILLER                  PIC X(02)   VALUE SPACES.
+           03  WS-EXC-TEXT             PIC X(40).
+      *-----------------------------------------------------------------
+      * WORKING FIELD FOR A BUILT LABEL LINE
+      *-----------------------------------------------------------------
+       01  WS-LABEL-LINE               PIC X(80).
+      *-----------------------------------------------------------------
+      * WORKING FIELDS FOR THE CONFIGURABLE LABEL STOCK LAYOUT
+      *-----------------------------------------------------------------
+       01  WS-STOCK-TYPE                PIC X(01)   VALUE '1'.
+           88  STOCK-1-UP                           VALUE '1'.
+           88  STOCK-2-UP                           VALUE '2'.
+           88  STOCK-3-UP                           VALUE '3'.
+       01  WS-PAD-LINES                 PIC 9(01)   VALUE 3.
+      *-----------------------------------------------------------------
+      * WORKING FIELDS FOR THE PERSISTED RUN-SUMMARY RECORD
+      *-----------------------------------------------------------------
+       01  WS-RUN-DATE                  PIC 9(08).
+       01  WS-SUMMARY-LINE.
+           03  WS-SUM-DATE              PIC 9(08).
+           03  FILLER                   PIC X(02)   VALUE SPACES.
+           03  WS-SUM-READ              PIC 9(06).
+           03  FILLER                   PIC X(02)   VALUE SPACES.
+           03  WS-SUM-PRINTED           PIC 9(06).
+           03  FILLER                   PIC X(02)   VALUE SPACES.
+           03  WS-SUM-DUPS              PIC 9(06).
+           03  FILLER                   PIC X(02)   VALUE SPACES.
+           03  WS-SUM-OPTOUT            PIC 9(06).
+           03  FILLER                   PIC X(02)   VALUE SPACES.
+           03  WS-SUM-EXCEPTIONS        PIC 9(06).
+           03  FILLER                   PIC X(02)   VALUE SPACES.
+           03  WS-SUM-FC                PIC 9(06).
+           03  FILLER                   PIC X(02)   VALUE SPACES.
+           03  WS-SUM-BULK              PIC 9(06).
+      *-----------------------------------------------------------------
+      * WORKING FIELDS FOR RESTART/CHECKPOINT SUPPORT
+      *-----------------------------------------------------------------
+       01  WS-RESTART-CTR               PIC 9(06)   VALUE ZERO.
+       01  WS-CHECKPOINT-INTERVAL       PIC 9(04)   VALUE 0500.
+       01  WS-CHECKPOINT-QUOT           PIC 9(06).
+       01  WS-CHECKPOINT-REM            PIC 9(04).
+      *-----------------------------------------------------------------
+      * WORKING FIELDS FOR THE UNDELIVERABLE/RETURNED-MAIL UPDATE MODE
+      *-----------------------------------------------------------------
+       01  WS-RETURNED-TABLE.
+           03  WS-RETURNED-ENTRY       PIC X(10)   OCCURS 500 TIMES.
+       01  WS-RETURNED-COUNT            PIC 9(04)   VALUE ZERO.
+       01  WS-RETURNED-SUB              PIC 9(04)   VALUE ZERO.
+       01  WS-UPDATE-REC-CTR            PIC 9(06)   VALUE ZERO.
+       01  WS-MARKED-CTR                PIC 9(06)   VALUE ZERO.
+       01  WS-UPDATE-SKIP-CTR           PIC 9(06)   VALUE ZERO.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        100-MAIN.
-           OPEN INPUT  CUST-LIST.
-           OPEN OUTPUT LABEL-FILE.
-           
+           PERFORM 110-READ-CONTROL.
+
+           IF UPDATE-RUN-MODE
+               PERFORM 500-UPDATE-RETURNED-MAIL
+           ELSE
+               PERFORM 120-READ-RESTART
+
+               SORT SORT-WORK-FILE
+                   ON ASCENDING KEY SD-ZIP SD-ADDR-KEY
+                   INPUT PROCEDURE 150-SORT-INPUT
+                   OUTPUT PROCEDURE 160-SORT-OUTPUT
+
+               DISPLAY SPACES
+               DISPLAY 'RECORDS READ         : ', WS-CTR
+               DISPLAY 'LABELS PRINTED       : ', WS-LABEL-CTR
+               DISPLAY 'DUPLICATES SUPPRESSED: ', WS-DUP-CTR
+               DISPLAY 'DO-NOT-MAIL SKIPPED  : ', WS-OPTOUT-CTR
+               DISPLAY 'EXCEPTIONS           : ', WS-EXCEPTION-CTR
+               DISPLAY 'FIRST-CLASS LABELS   : ', WS-FC-CTR
+               DISPLAY 'STANDARD/BULK LABELS : ', WS-BULK-CTR
+
+               PERFORM 170-WRITE-RUN-SUMMARY
+               PERFORM 190-CLEAR-RESTART-FILE
+           END-IF.
+
+           STOP RUN.
+      *-----------------------------------------------------------------
+      * READS THE LABEL-STOCK CONTROL RECORD (1-UP, 2-UP OR 3-UP
+      * AVERY LAYOUT) AND SETS THE BLANK-LINE PADDING WRITTEN AFTER
+      * EACH LABEL. DEFAULTS TO 1-UP STOCK WHEN NO CONTROL RECORD
+      * IS PRESENT.
+      *-----------------------------------------------------------------
+       110-READ-CONTROL.
+           MOVE '1' TO WS-STOCK-TYPE.
+           MOVE 'L' TO WS-RUN-MODE.
+
+           OPEN INPUT CONTROL-FILE.
+           IF WS-CONTROL-FILE-STATUS = '00'
+               READ CONTROL-FILE
+                   AT END
+                       MOVE '1' TO WS-STOCK-TYPE
+                       MOVE 'L' TO WS-RUN-MODE
+                   NOT AT END
+                       MOVE CTL-STOCK-TYPE TO WS-STOCK-TYPE
+                       MOVE CTL-RUN-MODE   TO WS-RUN-MODE
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN STOCK-1-UP
+                   MOVE 3 TO WS-PAD-LINES
+               WHEN STOCK-2-UP
+                   MOVE 1 TO WS-PAD-LINES
+               WHEN STOCK-3-UP
+                   MOVE 0 TO WS-PAD-LINES
+               WHEN OTHER
+                   MOVE '1' TO WS-STOCK-TYPE
+                   MOVE 3   TO WS-PAD-LINES
+           END-EVALUATE.
+
+           IF NOT LABEL-RUN-MODE AND NOT UPDATE-RUN-MODE
+               MOVE 'L' TO WS-RUN-MODE
+           END-IF.
+      *-----------------------------------------------------------------
+      * READS THE LAST CHECKPOINTED RECORD NUMBER FROM THE RESTART
+      * FILE, IF ONE EXISTS, SO A JOB THAT ABENDED PARTWAY THROUGH A
+      * LARGE CUST-LIST CAN PICK UP WITHOUT REPRINTING LABELS ALREADY
+      * PRODUCED. A MISSING RESTART FILE MEANS A NORMAL, FROM-SCRATCH
+      * RUN.
+      *-----------------------------------------------------------------
+       120-READ-RESTART.
+           MOVE ZERO TO WS-RESTART-CTR.
+           OPEN INPUT RESTART-FILE.
+           IF WS-RESTART-FILE-STATUS = '00'
+               READ RESTART-FILE
+                   AT END
+                       MOVE ZERO TO WS-RESTART-CTR
+                   NOT AT END
+                       MOVE RST-CHECKPOINT-CTR TO WS-RESTART-CTR
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+           IF WS-RESTART-CTR > ZERO
+               SET IN-RESTART-MODE TO TRUE
+               DISPLAY 'RESTARTING AFTER RECORD: ', WS-RESTART-CTR
+           END-IF.
+      *-----------------------------------------------------------------
+      * READS CUST-LIST IN FILE ORDER AND RELEASES EACH ROW TO THE
+      * SORT WORK FILE KEYED BY ZIP SO THE OUTPUT PROCEDURE CAN DRIVE
+      * LABEL PRODUCTION IN ZIP SEQUENCE FOR THE USPS PRESORT DISCOUNT.
+      *-----------------------------------------------------------------
+       150-SORT-INPUT.
+           OPEN INPUT CUST-LIST.
+
            PERFORM UNTIL EOF
                READ CUST-LIST
                    AT END
                        MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-INPUT-CTR
+                       MOVE SPACES TO WS-CUST-FIELDS
+                       UNSTRING CUST-REC DELIMITED BY ','
+                           INTO WS-CUST-ID, WS-NAME, WS-ADDRESS,
+                                WS-CITY, WS-STATE, WS-ZIP,
+                                WS-MAIL-PREF-FLAG, WS-CARRIER-ROUTE,
+                                WS-MAIL-CLASS
+                       END-UNSTRING
+                       MOVE WS-ZIP           TO SD-ZIP
+                       MOVE WS-ADDRESS       TO WS-ADDR-KEY-ADDR
+                       MOVE WS-CITY          TO WS-ADDR-KEY-CITY
+                       MOVE WS-ADDR-KEY      TO SD-ADDR-KEY
+                       MOVE WS-MAIL-CLASS    TO SD-MAIL-CLASS
+                       MOVE WS-INPUT-CTR     TO SD-ORIG-REC-NBR
+                       MOVE CUST-REC         TO SD-RAW-REC
+                       RELEASE SD-SORT-REC
+           END-PERFORM.
+
+           CLOSE CUST-LIST.
+      *-----------------------------------------------------------------
+      * RETURNS EACH ZIP-SEQUENCED ROW, INSERTS A BUNDLE-BREAK SLIP
+      * EVERY TIME THE 3-DIGIT ZIP PREFIX CHANGES, SUPPRESSES A ROW
+      * WHOSE ADDRESS/CITY/ZIP MATCHES THE HOUSEHOLD JUST PRINTED, AND
+      * DRIVES THE NORMAL VALIDATE / LABEL / EXCEPTION PROCESSING.
+      *-----------------------------------------------------------------
+       160-SORT-OUTPUT.
+           IF IN-RESTART-MODE
+               OPEN EXTEND LABEL-FILE-FC
+               OPEN EXTEND LABEL-FILE-BULK
+               OPEN EXTEND EXCEPTION-FILE
+           ELSE
+               OPEN OUTPUT LABEL-FILE-FC
+               OPEN OUTPUT LABEL-FILE-BULK
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+
+           PERFORM UNTIL SORT-EOF
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE 'Y' TO WS-SORT-EOF-FLAG
                    NOT AT END
                        ADD 1 TO WS-CTR
-                       PERFORM 200-PROCESS-RECORD
+                       IF WS-CTR <= WS-RESTART-CTR
+                           MOVE 'Y' TO WS-SKIP-OUTPUT-FLAG
+                       ELSE
+                           MOVE 'N' TO WS-SKIP-OUTPUT-FLAG
+                       END-IF
+                       MOVE SD-MAIL-CLASS    TO WS-MAIL-CLASS
+                       MOVE SD-ORIG-REC-NBR  TO WS-ORIG-REC-NBR
+                       MOVE SD-ZIP(1:3) TO WS-CUR-ZIP-PFX
+                       PERFORM 225-CHECK-BUNDLE-BREAK
+                       MOVE SD-HOUSEHOLD-KEY TO WS-CUR-HOUSEHOLD-KEY
+                       MOVE SD-RAW-REC       TO WS-RAW-REC
+                       PERFORM 205-VALIDATE-RECORD
+                       PERFORM 227-CHECK-HOUSEHOLD-DUP
+                       IF NOT SKIP-OUTPUT
+                           PERFORM 180-CHECKPOINT-IF-DUE
+                       END-IF
            END-PERFORM.
-           
+
+           CLOSE LABEL-FILE-FC
+                 LABEL-FILE-BULK
+                 EXCEPTION-FILE.
+      *-----------------------------------------------------------------
+      * APPENDS ONE LINE TO THE PERSISTENT RUN-SUMMARY FILE SO THE
+      * COUNTS FOR THIS RUN SURVIVE AFTER THE JOB WINDOW CLOSES AND
+      * CAN BE COMPARED WEEK OVER WEEK.
+      *-----------------------------------------------------------------
+       170-WRITE-RUN-SUMMARY.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+           MOVE WS-RUN-DATE      TO WS-SUM-DATE.
+           MOVE WS-CTR           TO WS-SUM-READ.
+           MOVE WS-LABEL-CTR     TO WS-SUM-PRINTED.
+           MOVE WS-DUP-CTR       TO WS-SUM-DUPS.
+           MOVE WS-OPTOUT-CTR    TO WS-SUM-OPTOUT.
+           MOVE WS-EXCEPTION-CTR TO WS-SUM-EXCEPTIONS.
+           MOVE WS-FC-CTR        TO WS-SUM-FC.
+           MOVE WS-BULK-CTR      TO WS-SUM-BULK.
+
+           OPEN EXTEND SUMMARY-FILE.
+           IF WS-SUMMARY-FILE-STATUS NOT = '00'
+               OPEN OUTPUT SUMMARY-FILE
+           END-IF.
+           WRITE SUMMARY-REC FROM WS-SUMMARY-LINE.
+           CLOSE SUMMARY-FILE.
+      *-----------------------------------------------------------------
+      * CHECKPOINTS WS-CTR TO THE RESTART FILE EVERY
+      * WS-CHECKPOINT-INTERVAL RECORDS.
+      *-----------------------------------------------------------------
+       180-CHECKPOINT-IF-DUE.
+           DIVIDE WS-CTR BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOT
+               REMAINDER WS-CHECKPOINT-REM.
+
+           IF WS-CHECKPOINT-REM = ZERO
+               PERFORM 185-WRITE-CHECKPOINT
+           END-IF.
+      *-----------------------------------------------------------------
+       185-WRITE-CHECKPOINT.
+           MOVE WS-CTR TO RST-CHECKPOINT-CTR.
+           OPEN OUTPUT RESTART-FILE.
+           WRITE RESTART-REC.
+           CLOSE RESTART-FILE.
+      *-----------------------------------------------------------------
+      * A CLEAN FINISH MEANS NO RESTART IS NEEDED, SO THE CHECKPOINT
+      * IS RESET TO ZERO FOR THE NEXT FROM-SCRATCH RUN.
+      *-----------------------------------------------------------------
+       190-CLEAR-RESTART-FILE.
+           MOVE ZERO TO RST-CHECKPOINT-CTR.
+           OPEN OUTPUT RESTART-FILE.
+           WRITE RESTART-REC.
+           CLOSE RESTART-FILE.
+      *-----------------------------------------------------------------
+      * EXPECTS 205-VALIDATE-RECORD TO HAVE ALREADY BEEN PERFORMED BY
+      * THE CALLER AGAINST THE CURRENT WS-RAW-REC (227-CHECK-HOUSEHOLD-
+      * DUP DOES THIS TO GET RECORD-VALID FOR THE DEDUP COMPARE) SO A
+      * ROW IS NOT PARSED TWICE.
+      *-----------------------------------------------------------------
+       200-PROCESS-RECORD.
+           IF RECORD-VALID
+               IF DO-NOT-MAIL
+                   ADD 1 TO WS-OPTOUT-CTR
+               ELSE
+                   ADD 1 TO WS-LABEL-CTR
+                   IF FIRST-CLASS-MAIL
+                       ADD 1 TO WS-FC-CTR
+                   ELSE
+                       ADD 1 TO WS-BULK-CTR
+                   END-IF
+                   IF NOT SKIP-OUTPUT
+                       PERFORM 210-WRITE-LABEL
+                   END-IF
+               END-IF
+           ELSE
+               ADD 1 TO WS-EXCEPTION-CTR
+               IF NOT SKIP-OUTPUT
+                   PERFORM 220-WRITE-EXCEPTION
+               END-IF
+           END-IF.
+      *-----------------------------------------------------------------
+       205-VALIDATE-RECORD.
+           MOVE SPACES TO WS-CUST-FIELDS.
+           MOVE ZERO   TO WS-FIELD-CNT.
+           MOVE 'Y'    TO WS-VALID-FLAG.
+
+           UNSTRING WS-RAW-REC DELIMITED BY ','
+               INTO WS-CUST-ID, WS-NAME, WS-ADDRESS, WS-CITY,
+                    WS-STATE, WS-ZIP, WS-MAIL-PREF-FLAG,
+                    WS-CARRIER-ROUTE, WS-MAIL-CLASS
+               TALLYING IN WS-FIELD-CNT
+               ON OVERFLOW
+                   MOVE 'N' TO WS-VALID-FLAG
+                   SET REASON-EXTRA-FIELD TO TRUE
+                   MOVE 'EMBEDDED COMMA / TOO MANY FIELDS'
+                        TO WS-REASON-TEXT
+           END-UNSTRING.
+
+           IF RECORD-VALID
+               IF WS-FIELD-CNT < 9
+                   MOVE 'N' TO WS-VALID-FLAG
+                   SET REASON-MISSING-FIELD TO TRUE
+                   MOVE 'MISSING FIELD IN ROW' TO WS-REASON-TEXT
+               ELSE
+                   IF WS-ZIP = SPACES
+                       MOVE 'N' TO WS-VALID-FLAG
+                       SET REASON-BLANK-ZIP TO TRUE
+                       MOVE 'BLANK ZIP CODE' TO WS-REASON-TEXT
+                   END-IF
+               END-IF
+           END-IF.
+      *-----------------------------------------------------------------
+       210-WRITE-LABEL.
+           MOVE SPACES         TO WS-LABEL-LINE.
+           STRING WS-NAME DELIMITED BY SIZE
+               INTO WS-LABEL-LINE
+           END-STRING.
+           PERFORM 212-WRITE-LABEL-LINE.
+
+           MOVE SPACES         TO WS-LABEL-LINE.
+           STRING WS-ADDRESS DELIMITED BY SIZE
+               INTO WS-LABEL-LINE
+           END-STRING.
+           PERFORM 212-WRITE-LABEL-LINE.
+
+           MOVE SPACES         TO WS-LABEL-LINE.
+           STRING FUNCTION TRIM(WS-CITY)  DELIMITED BY SIZE
+                  ', '                    DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-STATE) DELIMITED BY SIZE
+                  '  '                    DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ZIP)   DELIMITED BY SIZE
+               INTO WS-LABEL-LINE
+           END-STRING.
+           PERFORM 212-WRITE-LABEL-LINE.
+
+           PERFORM 215-WRITE-PAD-LINE WS-PAD-LINES TIMES.
+      *-----------------------------------------------------------------
+      * WRITES ONE LABEL LINE TO THE FILE THAT MATCHES THE CURRENT
+      * RECORD'S CLASS OF MAIL, SO FIRST-CLASS AND STANDARD/BULK
+      * CUSTOMERS NEVER SHARE AN OUTPUT FILE.
+      *-----------------------------------------------------------------
+       212-WRITE-LABEL-LINE.
+           IF FIRST-CLASS-MAIL
+               WRITE LABEL-FC-REC   FROM WS-LABEL-LINE
+           ELSE
+               WRITE LABEL-BULK-REC FROM WS-LABEL-LINE
+           END-IF.
+      *-----------------------------------------------------------------
+       215-WRITE-PAD-LINE.
+           MOVE SPACES         TO WS-LABEL-LINE.
+           PERFORM 212-WRITE-LABEL-LINE.
+      *-----------------------------------------------------------------
+       220-WRITE-EXCEPTION.
+           MOVE SPACES          TO WS-EXCEPTION-LINE.
+           MOVE WS-ORIG-REC-NBR TO WS-EXC-REC-NBR.
+           MOVE WS-REASON-CODE TO WS-EXC-CODE.
+           MOVE WS-REASON-TEXT TO WS-EXC-TEXT.
+           WRITE EXCEPTION-REC FROM WS-EXCEPTION-LINE.
+      *-----------------------------------------------------------------
+      * EACH OUTPUT FILE GETS ITS OWN ZIP-PREFIX BREAK DETECTION SINCE
+      * FIRST-CLASS AND STANDARD/BULK ROWS ARE INTERLEAVED IN THE
+      * MERGED SORT STREAM BUT LAND IN SEPARATE FILES - OTHERWISE A
+      * PREFIX CHANGE SEEN FIRST BY THE OTHER CLASS WOULD SWALLOW THIS
+      * CLASS'S OWN BUNDLE-BREAK MARKER.
+      *-----------------------------------------------------------------
+       225-CHECK-BUNDLE-BREAK.
+           IF FIRST-CLASS-MAIL
+               IF WS-CUR-ZIP-PFX NOT = WS-PREV-ZIP-PFX-FC
+                   IF NOT SKIP-OUTPUT
+                       PERFORM 230-WRITE-BUNDLE-BREAK
+                   END-IF
+                   MOVE WS-CUR-ZIP-PFX TO WS-PREV-ZIP-PFX-FC
+               END-IF
+           ELSE
+               IF WS-CUR-ZIP-PFX NOT = WS-PREV-ZIP-PFX-BULK
+                   IF NOT SKIP-OUTPUT
+                       PERFORM 230-WRITE-BUNDLE-BREAK
+                   END-IF
+                   MOVE WS-CUR-ZIP-PFX TO WS-PREV-ZIP-PFX-BULK
+               END-IF
+           END-IF.
+      *-----------------------------------------------------------------
+      * A DUPLICATE ONLY COUNTS WHEN THE CURRENT ROW VALIDATES CLEAN
+      * AND MATCHES THE HOUSEHOLD OF THE LAST GOOD ROW - VALIDATION
+      * RUNS FIRST SO A MALFORMED ROW THAT HAPPENS TO SHARE A
+      * ZIP/ADDRESS/CITY WITH AN EARLIER GOOD ROW STILL GOES TO THE
+      * EXCEPTION FILE INSTEAD OF BEING SWALLOWED AS A DUPLICATE.
+      * THE HOUSEHOLD KEY ONLY ADVANCES WHEN A LABEL WAS ACTUALLY
+      * PRODUCED FOR IT - A DO-NOT-MAIL ROW MUST NOT CLAIM THE
+      * HOUSEHOLD SLOT AND CAUSE A LATER MAILABLE MEMBER OF THE SAME
+      * HOUSEHOLD TO BE TREATED AS A DUPLICATE AND DROPPED.
+      *-----------------------------------------------------------------
+       227-CHECK-HOUSEHOLD-DUP.
+           IF RECORD-VALID
+              AND WS-CUR-HOUSEHOLD-KEY = WS-PREV-HOUSEHOLD-KEY
+               ADD 1 TO WS-DUP-CTR
+           ELSE
+               PERFORM 200-PROCESS-RECORD
+               IF RECORD-VALID AND NOT DO-NOT-MAIL
+                   MOVE WS-CUR-HOUSEHOLD-KEY TO WS-PREV-HOUSEHOLD-KEY
+               END-IF
+           END-IF.
+      *-----------------------------------------------------------------
+       230-WRITE-BUNDLE-BREAK.
+           MOVE SPACES         TO WS-LABEL-LINE.
+           STRING '*** BUNDLE BREAK - ZIP PREFIX ' DELIMITED BY SIZE
+                  WS-CUR-ZIP-PFX                   DELIMITED BY SIZE
+                  ' ***'                           DELIMITED BY SIZE
+               INTO WS-LABEL-LINE
+           END-STRING.
+           PERFORM 212-WRITE-LABEL-LINE.
+
+           MOVE SPACES         TO WS-LABEL-LINE.
+           PERFORM 212-WRITE-LABEL-LINE.
+      *-----------------------------------------------------------------
+      * UPDATE-MODE DRIVER: LOADS THE RETURNED-MAIL CUSTOMER IDS, THEN
+      * MARKS EVERY MATCHING CUST-LIST ROW DO-NOT-MAIL SO FUTURE LABEL
+      * RUNS SKIP THEM AUTOMATICALLY.
+      *-----------------------------------------------------------------
+       500-UPDATE-RETURNED-MAIL.
+           PERFORM 510-LOAD-RETURNED-MAIL.
+           PERFORM 520-APPLY-RETURNED-MAIL.
+
+           DISPLAY SPACES.
+           DISPLAY 'RETURNED-MAIL IDS LOADED: ', WS-RETURNED-COUNT.
+           DISPLAY 'CUST-LIST ROWS READ     : ', WS-UPDATE-REC-CTR.
+           DISPLAY 'CUST-LIST ROWS MARKED   : ', WS-MARKED-CTR.
+           DISPLAY 'CUST-LIST ROWS SKIPPED  : ', WS-UPDATE-SKIP-CTR.
            DISPLAY SPACES.
-           DISPLAY 'LABELS PRINTED: ', WS-CTR.
+           DISPLAY 'NOTE: P04-CUST-UPDATED.CSV HOLDS THE MARKED ROWS.'.
+           DISPLAY '      PROMOTE IT OVER P04-CUST-LIST.CSV BEFORE'.
+           DISPLAY '      THE NEXT LABEL RUN OR THE MARKS DO NOT TAKE'.
+           DISPLAY '      EFFECT. SKIPPED ROWS WERE COPIED THROUGH'.
+           DISPLAY '      UNCHANGED - SEE ROWS SKIPPED ABOVE.'.
+      *-----------------------------------------------------------------
+      * LOADS UP TO 500 RETURNED-MAIL CUSTOMER IDS INTO A WORKING
+      * TABLE FOR LOOKUP AGAINST EACH CUST-LIST ROW. ANY IDS BEYOND
+      * THE TABLE SIZE ARE SKIPPED - A LIMITATION FOR A VERY LARGE
+      * RETURNED-MAIL BATCH.
+      *-----------------------------------------------------------------
+       510-LOAD-RETURNED-MAIL.
+           MOVE 'N' TO WS-EOF-FLAG.
+           MOVE ZERO TO WS-RETURNED-COUNT.
+
+           OPEN INPUT RETURNED-MAIL-FILE.
+           IF WS-RETURNED-FILE-STATUS = '00'
+               PERFORM UNTIL EOF
+                   READ RETURNED-MAIL-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-FLAG
+                       NOT AT END
+                           PERFORM 512-STORE-RETURNED-ID
+               END-PERFORM
+               CLOSE RETURNED-MAIL-FILE
+           END-IF.
+      *-----------------------------------------------------------------
+       512-STORE-RETURNED-ID.
+           IF WS-RETURNED-COUNT < 500
+               ADD 1 TO WS-RETURNED-COUNT
+               MOVE RTN-CUST-ID TO WS-RETURNED-ENTRY(WS-RETURNED-COUNT)
+           END-IF.
+      *-----------------------------------------------------------------
+      * READS CUST-LIST, MARKS ANY ROW WHOSE CUSTOMER ID IS IN THE
+      * RETURNED-MAIL TABLE, AND WRITES EVERY ROW BACK OUT TO THE
+      * UPDATED CUST-LIST FILE FOR THE OPERATOR TO PROMOTE INTO
+      * PRODUCTION.
+      *-----------------------------------------------------------------
+       520-APPLY-RETURNED-MAIL.
+           MOVE 'N' TO WS-EOF-FLAG.
+           MOVE ZERO TO WS-UPDATE-REC-CTR.
+           MOVE ZERO TO WS-MARKED-CTR.
+           MOVE ZERO TO WS-UPDATE-SKIP-CTR.
+
+           OPEN INPUT CUST-LIST.
+           OPEN OUTPUT CUST-LIST-UPDATED-FILE.
+
+           PERFORM UNTIL EOF
+               READ CUST-LIST
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-UPDATE-REC-CTR
+                       PERFORM 525-MARK-ONE-RECORD
+           END-PERFORM.
+
            CLOSE CUST-LIST
-                 LABEL-FILE.
-           STOP RUN.
+                 CUST-LIST-UPDATED-FILE.
       *-----------------------------------------------------------------
-       200-PROCESS-RECORD.
-           DISPLAY 'REC ', WS-CTR, ': ', CUST-REC.
+      * VALIDATES A CUST-LIST ROW THE SAME WAY A LABEL RUN WOULD BEFORE
+      * TRUSTING ITS PARSED FIELDS - A MALFORMED ROW IS COPIED THROUGH
+      * TO THE UPDATED FILE UNCHANGED (545-WRITE-RAW-RECORD) INSTEAD OF
+      * BEING RE-STRUNG FROM A GARBLED UNSTRING RESULT.
+      *-----------------------------------------------------------------
+       525-MARK-ONE-RECORD.
+           MOVE CUST-REC TO WS-RAW-REC.
+           PERFORM 205-VALIDATE-RECORD.
+
+           IF RECORD-VALID
+               MOVE 'N' TO WS-MATCH-FLAG
+               PERFORM 530-CHECK-RETURNED-ENTRY
+                   VARYING WS-RETURNED-SUB FROM 1 BY 1
+                   UNTIL WS-RETURNED-SUB > WS-RETURNED-COUNT
+                      OR MATCH-FOUND
+
+               IF MATCH-FOUND
+                   MOVE 'D' TO WS-MAIL-PREF-FLAG
+                   ADD 1 TO WS-MARKED-CTR
+               END-IF
+
+               PERFORM 540-WRITE-UPDATED-RECORD
+           ELSE
+               ADD 1 TO WS-UPDATE-SKIP-CTR
+               PERFORM 545-WRITE-RAW-RECORD
+           END-IF.
+      *-----------------------------------------------------------------
+       530-CHECK-RETURNED-ENTRY.
+           IF WS-CUST-ID = WS-RETURNED-ENTRY(WS-RETURNED-SUB)
+               MOVE 'Y' TO WS-MATCH-FLAG
+           END-IF.
+      *-----------------------------------------------------------------
+       540-WRITE-UPDATED-RECORD.
+           MOVE SPACES TO WS-RAW-REC.
+           STRING FUNCTION TRIM(WS-CUST-ID)  DELIMITED BY SIZE
+                  ','                        DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-NAME)     DELIMITED BY SIZE
+                  ','                        DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ADDRESS)  DELIMITED BY SIZE
+                  ','                        DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CITY)     DELIMITED BY SIZE
+                  ','                        DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-STATE)    DELIMITED BY SIZE
+                  ','                        DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ZIP)      DELIMITED BY SIZE
+                  ','                        DELIMITED BY SIZE
+                  WS-MAIL-PREF-FLAG          DELIMITED BY SIZE
+                  ','                        DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CARRIER-ROUTE) DELIMITED BY SIZE
+                  ','                        DELIMITED BY SIZE
+                  WS-MAIL-CLASS              DELIMITED BY SIZE
+               INTO WS-RAW-REC
+           END-STRING.
+           WRITE CUST-LIST-UPDATED-REC FROM WS-RAW-REC.
+      *-----------------------------------------------------------------
+       545-WRITE-RAW-RECORD.
+           WRITE CUST-LIST-UPDATED-REC FROM CUST-REC.
       *-----------------------------------------------------------------
